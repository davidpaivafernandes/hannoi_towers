@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. NIGHTLY-BATCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-VAR.
+           03 WS-STEP-CMD              PIC X(60).
+           03 WS-STEP-RC               PIC S9(09) COMP.
+           03 WS-FATAL-SW              PIC X(01) VALUE 'N'.
+              88 FATAL-ERROR           VALUE 'Y'.
+              88 NO-FATAL-ERROR        VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       MAIN-10.
+
+      * STEP 1 - RUN THE T1 CUSTOMER LOAD. THIS SHOP HAS NO JCL, SO A
+      * COBOL DRIVER PLAYS THE PART A JOB SCHEDULER WOULD: RUN THE
+      * STEP, THEN CHECK ITS CONDITION CODE BEFORE TOUCHING THE NEXT
+      * ONE, EXACTLY THE WAY A COND= PARAMETER WOULD ON A REAL SYSTEM
+
+           DISPLAY "NIGHTLY-BATCH: STARTING T1 CUSTOMER LOAD".
+
+           MOVE "./t1" TO WS-STEP-CMD.
+           CALL "SYSTEM" USING WS-STEP-CMD.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           DISPLAY "NIGHTLY-BATCH: T1 CONDITION CODE ", WS-STEP-RC.
+
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "NIGHTLY-BATCH: T1 FAILED - LEDGER RUN SKIPPED"
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO MAIN-99.
+
+       MAIN-20.
+
+      * STEP 2 - RUN THE POINT72 LEDGER POSTING IN BATCH MODE, ONLY
+      * WHEN T1 CAME BACK CLEAN. INPUT IS FED FROM A CONTROL FILE THE
+      * SAME WAY A JCL SYSIN DD * WOULD FEED AN UNATTENDED STEP
+
+           DISPLAY "NIGHTLY-BATCH: STARTING POINT72 LEDGER RUN".
+
+           MOVE "./point72 < ./files/POINT72-NIGHTLY.CTL" TO
+               WS-STEP-CMD.
+           CALL "SYSTEM" USING WS-STEP-CMD.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+
+           DISPLAY "NIGHTLY-BATCH: POINT72 CONDITION CODE ", WS-STEP-RC.
+
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "NIGHTLY-BATCH: POINT72 FAILED"
+               MOVE 'Y' TO WS-FATAL-SW.
+
+       MAIN-99.
+
+           IF FATAL-ERROR
+               DISPLAY "NIGHTLY-BATCH: COMPLETED WITH ERRORS"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "NIGHTLY-BATCH: COMPLETED OK"
+               MOVE 0 TO RETURN-CODE.
+
+           STOP RUN.
