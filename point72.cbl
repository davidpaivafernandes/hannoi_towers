@@ -3,23 +3,172 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT LEDGER-TRANSACTIONS
+               ASSIGN TO "./files/LEDGER-TRANSACTIONS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT MOVEMENTS-INPUT
+               ASSIGN TO "./files/MOVEMENTS-INPUT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS3.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  LEDGER-TRANSACTIONS LABEL RECORD IS STANDARD
+           DATA RECORD IS LT-RECORD.
+
+       01 LT-RECORD.
+           03 LT-NATUREZA              PIC X(01).
+           03 FILLER                  PIC X(3) VALUE " ! ".
+           03 LT-ACCOUNT-CODE          PIC X(05).
+           03 FILLER                  PIC X(3) VALUE " ! ".
+           03 LT-VALOR                  PIC 9(10).
+           03 FILLER                  PIC X(3) VALUE " ! ".
+           03 LT-TIMESTAMP              PIC X(14).
+
+       FD  MOVEMENTS-INPUT LABEL RECORD IS STANDARD
+           DATA RECORD IS MI-RECORD.
+
+       01 MI-RECORD.
+           03 MI-NATUREZA              PIC X(01).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 MI-ACCOUNT-CODE          PIC X(05).
+           03 FILLER                  PIC X(01) VALUE SPACE.
+           03 MI-VALOR                  PIC 9(10).
+
            WORKING-STORAGE SECTION.
 
            77 VALOR            PIC 9(10) VALUE ZERO.
            77 NATUREZA         PIC X.
+           77 ACCOUNT-CODE     PIC X(05).
            77 TOTAL-DEBITO     PIC 9(10) VALUE ZERO.
            77 TOTAL-CREDITO    PIC 9(10) VALUE ZERO.
 
 		   77 BLANK-SCREEN     PIC X(1920) VALUE SPACES.
-           
+
+           77 WS-FS1           PIC 9(02).
+           77 WS-FS3           PIC 9(02).
+
+           01 WS-TIMESTAMP.
+               03 WS-TS-DATE    PIC 9(08).
+               03 WS-TS-TIME    PIC 9(08).
+
+           77 WS-REPORT-TIMESTAMP   PIC X(14).
+           77 WS-REPORT-FMT-CODE    PIC X(01) VALUE 'E'.
+           77 WS-REPORT-STAMP       PIC X(19).
+
+           77 WS-EXPECTED-TOTAL  PIC S9(10) VALUE ZERO.
+           77 WS-NET-TOTAL       PIC S9(11) VALUE ZERO.
+           77 WS-OUT-OF-BAL-AMT  PIC S9(11) VALUE ZERO.
+
+           77 WS-INPUT-MODE      PIC X(01) VALUE 'I'.
+              88 MODE-INTERACTIVE  VALUE 'I'.
+              88 MODE-BATCH        VALUE 'B'.
+
+           77 WS-MI-OPEN-SW      PIC X(01) VALUE 'N'.
+              88 MI-IS-OPEN        VALUE 'Y'.
+              88 MI-NOT-OPEN       VALUE 'N'.
+
+           77 WS-FATAL-SW        PIC X(01) VALUE 'N'.
+              88 FATAL-ERROR       VALUE 'Y'.
+              88 NO-FATAL-ERROR    VALUE 'N'.
+
+           77 WS-TXN-COUNT       PIC 9(07) COMP VALUE 0.
+           77 WS-RA-STATUS-CODE  PIC X(01).
+           77 WS-RA-RECORD-COUNT PIC 9(07).
+
+           01 WS-ERROR-LOG-VAR.
+               03 WS-EL-PROGRAM      PIC X(08) VALUE "POINT72".
+               03 WS-EL-PARAGRAPH    PIC X(15).
+
+           01 WS-ACCOUNT-TABLE.
+               03 WS-ACCOUNT-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY WS-ACCT-IDX.
+                   05 WS-ACCT-CODE      PIC X(05) VALUE SPACES.
+                   05 WS-ACCT-CREDITO   PIC 9(10) VALUE ZERO.
+                   05 WS-ACCT-DEBITO    PIC 9(10) VALUE ZERO.
+           77 WS-ACCT-COUNT           PIC 9(03) COMP VALUE 0.
+
+           01 ACCOUNT-REPORT-FMT.
+               03 AR-CODE               PIC X(05).
+               03 FILLER                PIC X(3) VALUE " ! ".
+               03 FILLER                PIC X(10) VALUE "CREDITO : ".
+               03 AR-CREDITO             PIC ZZZZZZZZZ9.
+               03 FILLER                PIC X(3) VALUE " ! ".
+               03 FILLER                PIC X(09) VALUE "DEBITO : ".
+               03 AR-DEBITO              PIC ZZZZZZZZZ9.
+
        PROCEDURE DIVISION.
-           
+
        MAIN SECTION.
-       
+
+       MAIN-05.
+
+      * A START-OF-RUN AUDIT ROW WITH STATUS 'B' (BEGIN) AND A ZERO
+      * RECORD COUNT, SO THE SHARED TRAIL SHOWS WHEN THIS RUN STARTED
+      * AS WELL AS WHEN IT ENDED - THE END ROW WRITTEN IN MAIN-99 IS
+      * THE ONLY ONE THAT CARRIED A TIMESTAMP BEFORE
+
+           MOVE 'B' TO WS-RA-STATUS-CODE.
+           MOVE 0 TO WS-RA-RECORD-COUNT.
+           CALL 'RUN-AUDIT' USING WS-EL-PROGRAM, WS-RA-STATUS-CODE,
+               WS-RA-RECORD-COUNT.
+
+      * EXTEND SO EVERY RUN APPENDS TO THE SAME LEDGER-TRANSACTIONS.TXT
+      * INSTEAD OF WIPING OUT EVERY PRIOR DAY'S POSTINGS - AN OUTPUT
+      * OPEN WOULD DEFEAT THE WHOLE POINT OF PERSISTING INDIVIDUAL
+      * POSTINGS TO AUDIT LATER. THE FIRST RUN EVER FINDS NO FILE
+      * (STATUS 35) AND FALLS BACK TO OUTPUT TO CREATE IT, THE SAME
+      * PATTERN ERROR-LOG AND RUN-AUDIT ALREADY USE FOR THEIR OWN
+      * SHARED FILES
+
+           OPEN EXTEND LEDGER-TRANSACTIONS.
+
+           IF WS-FS1 = 35
+               OPEN OUTPUT LEDGER-TRANSACTIONS.
+
+           IF WS-FS1 NOT = ZEROS THEN
+               DISPLAY 'ERROR OPENING LEDGER-TRANSACTIONS'
+               DISPLAY 'ERROR CODE IS : ', WS-FS1
+               MOVE 'MAIN-05' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS1
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO MAIN-99.
+
+           DISPLAY 'Total de controlo esperado (cred-deb): '.
+           ACCEPT WS-EXPECTED-TOTAL.
+
+           DISPLAY 'Modo: (I)nterativo ou (B)atch ficheiro: '.
+           ACCEPT WS-INPUT-MODE.
+
+           IF MODE-BATCH
+               OPEN INPUT MOVEMENTS-INPUT
+               IF WS-FS3 NOT = ZEROS THEN
+                   DISPLAY 'ERROR OPENING MOVEMENTS-INPUT'
+                   DISPLAY 'ERROR CODE IS : ', WS-FS3
+                   MOVE 'MAIN-05' TO WS-EL-PARAGRAPH
+                   CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                       WS-EL-PARAGRAPH, WS-FS3
+                   MOVE 'Y' TO WS-FATAL-SW
+                   GO TO MAIN-99
+               ELSE
+                   MOVE 'Y' TO WS-MI-OPEN-SW.
+
        MAIN-10.
 
+           IF MODE-BATCH
+               GO TO MAIN-12.
+
            DISPLAY BLANK-SCREEN.
 
            DISPLAY 'Introduza natureza do movimento. F para terminar: '.
@@ -28,25 +177,205 @@
            IF NATUREZA = 'F'
               GO TO MAIN-99.
 
+           DISPLAY 'Introduza codigo de conta:'.
+           ACCEPT ACCOUNT-CODE.
+
            DISPLAY 'Introduza valor:'.
            ACCEPT VALOR.
 
+           GO TO MAIN-18.
+
+       MAIN-12.
+
+      * BATCH MODE - THE NEXT NATUREZA/ACCOUNT-CODE/VALOR TRIPLE COMES
+      * FROM MOVEMENTS-INPUT INSTEAD OF BEING KEYED IN, SO A DAY'S
+      * MOVEMENTS PREPARED OFFLINE CAN RUN UNATTENDED
+
+           READ MOVEMENTS-INPUT INTO MI-RECORD
+               AT END GO TO MAIN-99.
+
+           MOVE MI-NATUREZA TO NATUREZA.
+           MOVE MI-ACCOUNT-CODE TO ACCOUNT-CODE.
+           MOVE MI-VALOR TO VALOR.
+
+       MAIN-18.
+
+      * THE PERIOD ON THE 'C' LEG USED TO SIT OUT AT COLUMN 73 (A
+      * LONGSTANDING "PONTO NA COLUNA 73" GOTCHA IN THIS FILE), WHICH
+      * NESTED THE 'D' LEG INSIDE THE 'C' IF AND LEFT TOTAL-DEBITO
+      * PERMANENTLY AT ZERO. HARMLESS WHILE TOTAL-DEBITO WAS ONLY
+      * DISPLAYED, BUT MAIN-90'S OUT-OF-BALANCE CHECK NOW COMPUTES OFF
+      * THE SAME ACCUMULATOR, SO IT HAD TO BE MOVED BACK WITHIN AREA B
+
            IF NATUREZA = 'C'
-      *890123456789012345678901234567890123456789012345678901234567890123
-      *                                                                 |
-      *                                                                 V
-                                              ADD VALOR TO TOTAL-CREDITO.      PONTO NA COLUNA 73
+              ADD VALOR TO TOTAL-CREDITO.
 
            IF NATUREZA = 'D'
               ADD VALOR TO TOTAL-DEBITO.
-           
+
+           PERFORM ACCOUNT-POST.
+
+           PERFORM MAIN-20.
+
            GO TO MAIN-10.
 
+       MAIN-20.
+
+      * PERSIST THE MOVEMENT JUST KEYED TO LEDGER-TRANSACTIONS SO EVERY
+      * INDIVIDUAL POSTING CAN BE AUDITED LATER, NOT JUST THE END OF
+      * RUN TOTALS
+
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+
+           MOVE NATUREZA TO LT-NATUREZA.
+           MOVE ACCOUNT-CODE TO LT-ACCOUNT-CODE.
+           MOVE VALOR TO LT-VALOR.
+           MOVE WS-TS-DATE TO LT-TIMESTAMP(1:8).
+           MOVE WS-TS-TIME(1:6) TO LT-TIMESTAMP(9:6).
+
+           WRITE LT-RECORD.
+           ADD 1 TO WS-TXN-COUNT.
+
        MAIN-99.
 
+      * STAMP THE LEDGER REPORT WITH A RUN DATE/TIME IN THE SAME
+      * FORMAT EVERY OTHER JOB USES, VIA THE SHARED DATE-FORMAT
+      * SUBPROGRAM, INSTEAD OF BUILDING IT HERE AGAIN
+
+           ACCEPT WS-REPORT-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           MOVE WS-TS-TIME(1:6) TO WS-REPORT-TIMESTAMP(9:6).
+           CALL 'DATE-FORMAT' USING WS-REPORT-TIMESTAMP,
+               WS-REPORT-FMT-CODE, WS-REPORT-STAMP.
+           DISPLAY "Fecho do lote: ", WS-REPORT-STAMP.
+
            DISPLAY "Totais:".
            DISPLAY "   Crédito: ", TOTAL-CREDITO.
            DISPLAY "    Débito: ", TOTAL-DEBITO.
 
+           PERFORM MAIN-90.
+           PERFORM ACCOUNT-REPORT.
+
+           CLOSE LEDGER-TRANSACTIONS.
+
+           IF MI-IS-OPEN
+               CLOSE MOVEMENTS-INPUT.
+
+      * A NIGHTLY DRIVER CHAINING THIS RUN AFTER T1'S LOAD NEEDS A REAL
+      * CONDITION CODE, NOT JUST THE DISPLAYED TOTALS, TO KNOW WHETHER
+      * THE LEDGER RUN WENT CLEAN
+
+           IF FATAL-ERROR
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE.
+
+      * LEAVE A RECORD IN THE SHARED RUN-AUDIT TRAIL OF WHAT RAN, WHEN,
+      * AND HOW MANY MOVEMENTS WERE POSTED THIS RUN
+
+           IF FATAL-ERROR
+               MOVE 'E' TO WS-RA-STATUS-CODE
+           ELSE
+               MOVE 'S' TO WS-RA-STATUS-CODE.
+
+           MOVE WS-TXN-COUNT TO WS-RA-RECORD-COUNT.
+           CALL 'RUN-AUDIT' USING WS-EL-PROGRAM,
+               WS-RA-STATUS-CODE, WS-RA-RECORD-COUNT.
+
            STOP RUN.
-           
\ No newline at end of file
+
+       MAIN-90.
+
+      * COMPARE THE NET OF THE MOVEMENTS JUST POSTED AGAINST THE
+      * CONTROL TOTAL KEYED IN AT MAIN-05 AND FLAG WHICH SIDE IS OUT
+      * AND BY HOW MUCH, INSTEAD OF LEAVING IT TO BE EYEBALLED
+
+           COMPUTE WS-NET-TOTAL = TOTAL-CREDITO - TOTAL-DEBITO.
+
+           IF WS-NET-TOTAL = WS-EXPECTED-TOTAL
+               DISPLAY "LOTE CONFERE COM O TOTAL DE CONTROLO."
+           ELSE
+               COMPUTE WS-OUT-OF-BAL-AMT =
+                   WS-NET-TOTAL - WS-EXPECTED-TOTAL
+               IF WS-OUT-OF-BAL-AMT > 0
+                   DISPLAY "LOTE DESEQUILIBRADO - CREDITO EXCEDE EM ",
+                       WS-OUT-OF-BAL-AMT
+               ELSE
+                   COMPUTE WS-OUT-OF-BAL-AMT =
+                       WS-EXPECTED-TOTAL - WS-NET-TOTAL
+                   DISPLAY "LOTE DESEQUILIBRADO - DEBITO EXCEDE EM ",
+                       WS-OUT-OF-BAL-AMT.
+
+       ACCOUNT-POST SECTION.
+
+      * FIND (OR ADD) THE TABLE ENTRY FOR ACCOUNT-CODE AND ACCUMULATE
+      * THE MOVEMENT JUST POSTED INTO THAT ACCOUNT'S OWN DEBIT/CREDIT
+      * TOTALS, SO MULTIPLE ACCOUNTS POSTED IN ONE SESSION DON'T GET
+      * MERGED TOGETHER
+
+           SET WS-ACCT-IDX TO 1.
+
+       ACCOUNT-POST-10.
+
+           IF WS-ACCT-IDX > WS-ACCT-COUNT
+               GO TO ACCOUNT-POST-40.
+
+           IF WS-ACCT-CODE(WS-ACCT-IDX) = ACCOUNT-CODE
+               GO TO ACCOUNT-POST-50.
+
+           SET WS-ACCT-IDX UP BY 1.
+           GO TO ACCOUNT-POST-10.
+
+       ACCOUNT-POST-40.
+
+      * WS-ACCOUNT-TABLE ONLY HOLDS 50 DISTINCT ACCOUNTS. A 51ST NEW
+      * ACCOUNT CODE IN ONE RUN HAS NOWHERE TO GO, SO THE RUN IS
+      * STOPPED HERE RATHER THAN INDEXING PAST THE TABLE
+
+           IF WS-ACCT-COUNT NOT < 50
+               DISPLAY 'ACCOUNT TABLE FULL - RUN STOPPED'
+               DISPLAY 'ACCOUNT CODE IS : ', ACCOUNT-CODE
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO MAIN-99.
+
+           ADD 1 TO WS-ACCT-COUNT.
+           SET WS-ACCT-IDX TO WS-ACCT-COUNT.
+           MOVE ACCOUNT-CODE TO WS-ACCT-CODE(WS-ACCT-IDX).
+
+       ACCOUNT-POST-50.
+
+           IF NATUREZA = 'C'
+               ADD VALOR TO WS-ACCT-CREDITO(WS-ACCT-IDX).
+
+           IF NATUREZA = 'D'
+               ADD VALOR TO WS-ACCT-DEBITO(WS-ACCT-IDX).
+
+       ACCOUNT-POST-99.
+
+           EXIT.
+
+       ACCOUNT-REPORT SECTION.
+
+      * PRINT THE PER-ACCOUNT DEBIT/CREDIT BREAKDOWN BUILT UP BY
+      * ACCOUNT-POST DURING THE RUN
+
+           DISPLAY "Resumo por conta:".
+           SET WS-ACCT-IDX TO 1.
+
+       ACCOUNT-REPORT-10.
+
+           IF WS-ACCT-IDX > WS-ACCT-COUNT
+               GO TO ACCOUNT-REPORT-99.
+
+           MOVE WS-ACCT-CODE(WS-ACCT-IDX) TO AR-CODE.
+           MOVE WS-ACCT-CREDITO(WS-ACCT-IDX) TO AR-CREDITO.
+           MOVE WS-ACCT-DEBITO(WS-ACCT-IDX) TO AR-DEBITO.
+           DISPLAY ACCOUNT-REPORT-FMT.
+
+           SET WS-ACCT-IDX UP BY 1.
+           GO TO ACCOUNT-REPORT-10.
+
+       ACCOUNT-REPORT-99.
+
+           EXIT.
