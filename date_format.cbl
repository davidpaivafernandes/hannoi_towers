@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. DATE-FORMAT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           01 DATE-TIME-YMD-RAW.
+              03  YEAR          PIC 9(4).
+              03  MONTH         PIC 9(2).
+              03  DAYX          PIC 9(2).
+              03  HOUR          PIC 9(2).
+              03  MINUTE        PIC 9(2).
+              03  SECOND        PIC 9(2).
+
+           01 DATE-TIME.
+              03  YEAR          PIC 9(4).
+              03  MONTH         PIC 9(2).
+              03  DAYX          PIC 9(2).
+              03  HOUR          PIC 9(2).
+              03  MINUTE        PIC 9(2).
+              03  SECOND        PIC 9(2).
+
+           01 DATE-TIME-US.
+              03  MONTH         PIC 9(2).
+              03  FILLER        PIC X(1) VALUE "/".
+              03  DAYX          PIC 9(2).
+              03  FILLER        PIC X(1) VALUE "/".
+              03  YEAR          PIC 9(4).
+              03  FILLER        PIC X(1) VALUE " ".
+              03  HOUR          PIC 9(2).
+              03  FILLER        PIC X(1) VALUE ":".
+              03  MINUTE        PIC 9(2).
+              03  FILLER        PIC X(1) VALUE ":".
+              03  SECOND        PIC 9(2).
+
+           01 DATE-TIME-EU.
+              03  YEAR          PIC 9(4).
+              03  FILLER        PIC X(1) VALUE "-".
+              03  MONTH         PIC 9(2).
+              03  FILLER        PIC X(1) VALUE "-".
+              03  DAYX          PIC 9(2).
+              03  FILLER        PIC X(1) VALUE " ".
+              03  HOUR          PIC 9(2).
+              03  FILLER        PIC X(1) VALUE ":".
+              03  MINUTE        PIC 9(2).
+              03  FILLER        PIC X(1) VALUE ":".
+              03  SECOND        PIC 9(2).
+
+           01 DATE-TIME-PT.
+              03  DAYX          PIC 9(2).
+              03  FILLER        PIC X(1) VALUE "/".
+              03  MONTH         PIC 9(2).
+              03  FILLER        PIC X(1) VALUE "/".
+              03  YEAR          PIC 9(4).
+              03  FILLER        PIC X(1) VALUE " ".
+              03  HOUR          PIC 9(2).
+              03  FILLER        PIC X(1) VALUE ":".
+              03  MINUTE        PIC 9(2).
+              03  FILLER        PIC X(1) VALUE ":".
+              03  SECOND        PIC 9(2).
+
+       LINKAGE SECTION.
+
+           01 LK-RAW-TIMESTAMP    PIC X(14).
+
+           01 LK-FORMAT-CODE      PIC X(01).
+              88 LK-FORMAT-US     VALUE 'U'.
+              88 LK-FORMAT-EU     VALUE 'E'.
+              88 LK-FORMAT-PT     VALUE 'P'.
+
+           01 LK-FORMATTED-DATE   PIC X(19).
+
+       PROCEDURE DIVISION USING LK-RAW-TIMESTAMP LK-FORMAT-CODE
+               LK-FORMATTED-DATE.
+
+       MAIN SECTION.
+
+       MAIN-10.
+
+      * BREAK THE CALLER'S RAW YYYYMMDDHHMMSS TIMESTAMP INTO DATE-TIME
+      * VIA MOVE CORRESPONDING, THEN FAN IT OUT INTO WHICHEVER REGIONAL
+      * LAYOUT THE CALLER ASKED FOR
+
+           MOVE LK-RAW-TIMESTAMP(1:4)  TO YEAR   OF DATE-TIME-YMD-RAW.
+           MOVE LK-RAW-TIMESTAMP(5:2)  TO MONTH  OF DATE-TIME-YMD-RAW.
+           MOVE LK-RAW-TIMESTAMP(7:2)  TO DAYX   OF DATE-TIME-YMD-RAW.
+           MOVE LK-RAW-TIMESTAMP(9:2)  TO HOUR   OF DATE-TIME-YMD-RAW.
+           MOVE LK-RAW-TIMESTAMP(11:2) TO MINUTE OF DATE-TIME-YMD-RAW.
+           MOVE LK-RAW-TIMESTAMP(13:2) TO SECOND OF DATE-TIME-YMD-RAW.
+
+           MOVE CORRESPONDING DATE-TIME-YMD-RAW TO DATE-TIME.
+
+           IF LK-FORMAT-US
+               MOVE CORRESPONDING DATE-TIME TO DATE-TIME-US
+               MOVE DATE-TIME-US TO LK-FORMATTED-DATE
+               GO TO MAIN-99.
+
+           IF LK-FORMAT-EU
+               MOVE CORRESPONDING DATE-TIME TO DATE-TIME-EU
+               MOVE DATE-TIME-EU TO LK-FORMATTED-DATE
+               GO TO MAIN-99.
+
+           IF LK-FORMAT-PT
+               MOVE CORRESPONDING DATE-TIME TO DATE-TIME-PT
+               MOVE DATE-TIME-PT TO LK-FORMATTED-DATE
+               GO TO MAIN-99.
+
+           MOVE SPACES TO LK-FORMATTED-DATE.
+
+       MAIN-99.
+
+           GOBACK.
