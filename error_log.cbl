@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ERROR-LOG.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SHARED-ERROR-LOG
+               ASSIGN TO "./files/ERROR-LOG.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SHARED-ERROR-LOG LABEL RECORD IS STANDARD
+           DATA RECORD IS EL-RECORD.
+
+       01 EL-RECORD.
+           03 EL-PROGRAM-NAME          PIC X(08).
+           03 EL-SEP1                  PIC X(03).
+           03 EL-PARAGRAPH-NAME        PIC X(15).
+           03 EL-SEP2                  PIC X(03).
+           03 EL-FILE-STATUS           PIC X(02).
+           03 EL-SEP3                  PIC X(03).
+           03 EL-TIMESTAMP             PIC X(14).
+
+       WORKING-STORAGE SECTION.
+
+           77 WS-FS1                  PIC 9(02).
+
+           01 WS-TIMESTAMP.
+               03 WS-TS-DATE           PIC 9(08).
+               03 WS-TS-TIME           PIC 9(08).
+
+       LINKAGE SECTION.
+
+           01 LK-PROGRAM-NAME          PIC X(08).
+           01 LK-PARAGRAPH-NAME        PIC X(15).
+           01 LK-FILE-STATUS           PIC X(02).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-PARAGRAPH-NAME
+               LK-FILE-STATUS.
+
+       MAIN SECTION.
+
+       MAIN-10.
+
+      * OPEN FOR EXTEND SO EVERY CALLING PROGRAM APPENDS TO THE SAME
+      * SHARED LOG; THE FIRST CALL EVER MADE FINDS NO FILE (STATUS 35)
+      * AND CREATES IT INSTEAD
+
+           OPEN EXTEND SHARED-ERROR-LOG.
+
+           IF WS-FS1 = 35
+               OPEN OUTPUT SHARED-ERROR-LOG.
+
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+
+           MOVE LK-PROGRAM-NAME TO EL-PROGRAM-NAME.
+           MOVE " ! " TO EL-SEP1.
+           MOVE LK-PARAGRAPH-NAME TO EL-PARAGRAPH-NAME.
+           MOVE " ! " TO EL-SEP2.
+           MOVE LK-FILE-STATUS TO EL-FILE-STATUS.
+           MOVE " ! " TO EL-SEP3.
+           MOVE WS-TS-DATE TO EL-TIMESTAMP(1:8).
+           MOVE WS-TS-TIME(1:6) TO EL-TIMESTAMP(9:6).
+
+           WRITE EL-RECORD.
+
+           CLOSE SHARED-ERROR-LOG.
+
+       MAIN-99.
+
+           GOBACK.
