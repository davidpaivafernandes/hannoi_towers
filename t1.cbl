@@ -20,6 +20,30 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-FS1.
 
+           SELECT DELIVERY-ZONES ASSIGN TO "./files/DELIVERY-ZONES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT CUSTOMERS-REJECTS
+               ASSIGN TO "./files/CUSTOMERS-REJECTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT CUSTOMERS-CHECKPOINT
+               ASSIGN TO "./files/CUSTOMERS-CHECKPOINT.TXT"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-CK-REL-KEY
+           FILE STATUS IS WS-FS2.
+
+           SELECT CUSTOMER-LISTING
+               ASSIGN TO "./files/CUSTOMER-LISTING.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -52,14 +76,113 @@
               05 CUSTOMER-CITY   PIC X(30).
            03 CUSTOMER-DELIVERY-TIME   PIC 9(03).
 
+       FD  DELIVERY-ZONES LABEL RECORD IS STANDARD
+           RECORD CONTAINS    7 CHARACTERS
+           DATA RECORD IS DELIVERY-ZONE-RECORD.
+
+       01 DELIVERY-ZONE-RECORD.
+           03 DZ-PCD4                  PIC X(04).
+           03 DZ-DELIVERY-TIME         PIC 9(03).
+
+       FD  CUSTOMERS-CHECKPOINT LABEL RECORD IS STANDARD
+           DATA RECORD IS CUSTOMERS-CHECKPOINT-RECORD.
+
+       01 CUSTOMERS-CHECKPOINT-RECORD.
+           03 CK-RECORD-COUNT          PIC 9(07).
+
+       FD  CUSTOMER-LISTING LABEL RECORD IS STANDARD
+           DATA RECORD IS CL-PRINT-LINE.
+
+       01 CL-PRINT-LINE                PIC X(100).
+
+       FD  CUSTOMERS-REJECTS LABEL RECORD IS STANDARD
+           DATA RECORD IS CUSTOMER-REJECT-RECORD.
+
+       01 CUSTOMER-REJECT-RECORD.
+           03 CR-CUSTOMER-ID           PIC 9(03).
+           03 CR-CUSTOMER-NAME         PIC X(30).
+           03 CR-CUSTOMER-PCD4         PIC X(04).
+           03 CR-CUSTOMER-PCD3         PIC X(03).
+           03 CR-CUSTOMER-CITY         PIC X(30).
+           03 CR-CUSTOMER-DELIVERY-TIME PIC 9(03).
+           03 FILLER                  PIC X(3) VALUE " ! ".
+           03 CR-REASON-CODE           PIC 9(02).
+              88 CR-REASON-NONE        VALUE 00.
+              88 CR-REASON-BLANK-NAME  VALUE 01.
+              88 CR-REASON-BAD-ID      VALUE 02.
+              88 CR-REASON-BAD-PCD4    VALUE 03.
+              88 CR-REASON-DUP-KEY     VALUE 04.
+
        WORKING-STORAGE SECTION.
 
        01 WS-VAR.
            03 WS-FS1                  PIC 9(02).
+           03 WS-FS2                  PIC 9(02).
            03 WS-EOF-SW               PIC X(01) VALUE 'N'.
               88 EOF-SW               VALUE 'Y'.
               88 NOT-EOF-SW           VALUE 'N'.
-           
+           03 WS-ZS-FIRST-SW          PIC X(01) VALUE 'Y'.
+              88 ZS-FIRST-SW          VALUE 'Y'.
+              88 ZS-NOT-FIRST-SW      VALUE 'N'.
+           03 WS-FATAL-SW             PIC X(01) VALUE 'N'.
+              88 FATAL-ERROR          VALUE 'Y'.
+              88 NO-FATAL-ERROR       VALUE 'N'.
+           03 WS-LOAD-FATAL-SW        PIC X(01) VALUE 'N'.
+              88 LOAD-FATAL-ERROR     VALUE 'Y'.
+              88 LOAD-NO-FATAL-ERROR  VALUE 'N'.
+           03 WS-RA-STATUS-CODE       PIC X(01).
+           03 WS-RA-RECORD-COUNT      PIC 9(07).
+
+       01 WS-ERROR-LOG-VAR.
+           03 WS-EL-PROGRAM           PIC X(08) VALUE "T1".
+           03 WS-EL-PARAGRAPH         PIC X(15).
+
+       01 WS-CHECKPOINT-VAR.
+           03 WS-CK-SKIP-COUNT        PIC 9(07) COMP.
+           03 WS-CK-REC-COUNT         PIC 9(07) COMP.
+           03 WS-CK-RESTART-SW        PIC X(01) VALUE 'N'.
+              88 CK-RESTART-RUN       VALUE 'Y'.
+              88 CK-FRESH-RUN         VALUE 'N'.
+           03 WS-CK-REL-KEY           PIC 9(01) COMP VALUE 1.
+           03 WS-CK-WRITE-SW          PIC X(01) VALUE 'W'.
+              88 CK-NEEDS-WRITE       VALUE 'W'.
+              88 CK-NEEDS-REWRITE     VALUE 'R'.
+
+       01 WS-LISTING-VAR.
+           03 WS-LINE-COUNT            PIC 9(03) COMP VALUE 0.
+           03 WS-LINES-PER-PAGE        PIC 9(03) COMP VALUE 60.
+           03 WS-PAGE-COUNT            PIC 9(03) COMP VALUE 0.
+           03 WS-TOTAL-COUNT           PIC 9(05) COMP VALUE 0.
+           03 WS-RUN-DATE              PIC 9(08).
+           03 WS-RUN-TIME              PIC 9(08).
+           03 WS-RUN-TIMESTAMP         PIC X(14).
+           03 WS-RUN-FORMAT-CODE       PIC X(01) VALUE 'P'.
+
+       01 CL-HEADING-FMT.
+           03 FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           03 CL-H-DATE                PIC X(19).
+           03 FILLER                  PIC X(10) VALUE "   PAGE : ".
+           03 CL-H-PAGE                PIC ZZ9.
+
+       01 CL-FOOTER-FMT.
+           03 FILLER                  PIC X(15) VALUE "TOTAL RECORDS: ".
+           03 CL-F-COUNT                PIC ZZZZ9.
+
+       01 ZS-VAR.
+           03 ZS-PCD4                 PIC X(04).
+           03 ZS-COUNT                PIC 9(05) COMP.
+           03 ZS-TOTAL-TIME           PIC 9(07) COMP.
+           03 ZS-AVG-TIME             PIC 9(05)V99.
+
+       01 ZONE-SUMMARY-FMT.
+           03 ZS-FMT-PCD4              PIC X(04).
+           03 FILLER                  PIC X(3) VALUE " ! ".
+           03 FILLER                  PIC X(15) VALUE "CUSTOMER COUNT:".
+           03 ZS-FMT-COUNT             PIC ZZZZ9.
+           03 FILLER                  PIC X(3) VALUE " ! ".
+           03 FILLER                  PIC X(13) VALUE "AVG DELIVERY:".
+           03 ZS-FMT-AVG               PIC ZZZZ9.99.
+
        01 CUSTOMER-RECORD-FMT.
            03 CUSTOMER-ID              PIC 9(03).
            03 FILLER                  PIC X(3) VALUE " ! ".
@@ -80,44 +203,312 @@
            
        MAIN-10.
 
+      * A START-OF-RUN AUDIT ROW WITH STATUS 'B' (BEGIN) AND A ZERO
+      * RECORD COUNT, SO THE SHARED TRAIL SHOWS WHEN THIS RUN STARTED
+      * AS WELL AS WHEN IT ENDED - THE END ROW WRITTEN IN MAIN-99 IS
+      * THE ONLY ONE THAT CARRIED A TIMESTAMP BEFORE
+
+           MOVE 'B' TO WS-RA-STATUS-CODE.
+           MOVE 0 TO WS-RA-RECORD-COUNT.
+           CALL 'RUN-AUDIT' USING WS-EL-PROGRAM, WS-RA-STATUS-CODE,
+               WS-RA-RECORD-COUNT.
+
            PERFORM WRITE-DATA.
-      *    PERFORM UPDATE-DATA.
-           PERFORM SHOW-DATA.
+
+      * SHOW-DATA (THE REQ-004 PRINTED LISTING) AND ZONE-SUMMARY (THE
+      * REQ-001 POSTAL-ZONE REPORT) ONLY DEPEND ON CUSTOMERS HAVING BEEN
+      * LOADED BY WRITE-DATA - NOT ON UPDATE-DATA'S OPTIONAL DELIVERY-
+      * ZONE RULE PASS - SO THEY ARE GATED ON WRITE-DATA'S OWN OUTCOME,
+      * CAPTURED HERE BEFORE UPDATE-DATA GETS A CHANCE TO SET
+      * WS-FATAL-SW ON A PROBLEM OF ITS OWN (SUCH AS A MISSING
+      * DELIVERY-ZONES.TXT, WHICH HAS NOTHING TO DO WITH EITHER REPORT)
+
+           MOVE WS-FATAL-SW TO WS-LOAD-FATAL-SW.
+
+           IF NO-FATAL-ERROR
+               PERFORM UPDATE-DATA.
+
+           IF LOAD-NO-FATAL-ERROR
+               PERFORM SHOW-DATA.
+
+           IF LOAD-NO-FATAL-ERROR
+               PERFORM ZONE-SUMMARY.
 
        MAIN-99.
 
-           DISPLAY "OK".
+      * A NIGHTLY DRIVER CHAINING THIS LOAD WITH A LATER JOB STEP NEEDS
+      * A REAL CONDITION CODE, NOT JUST THE "OK" DISPLAY LINE, TO KNOW
+      * WHETHER IT IS SAFE TO CONTINUE
+
+           IF FATAL-ERROR
+               DISPLAY "COMPLETED WITH ERRORS"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "OK"
+               MOVE 0 TO RETURN-CODE.
+
+      * LEAVE A RECORD IN THE SHARED RUN-AUDIT TRAIL OF WHAT RAN, WHEN,
+      * AND HOW MANY CUSTOMERS.TXT ROWS WERE PROCESSED, SO OPERATIONS
+      * DOES NOT HAVE TO DIG THROUGH THE CHECKPOINT FILE TO ANSWER
+      * "DID LAST NIGHT'S LOAD RUN, AND HOW MUCH DID IT DO"
+
+           IF FATAL-ERROR
+               MOVE 'E' TO WS-RA-STATUS-CODE
+           ELSE
+               MOVE 'S' TO WS-RA-STATUS-CODE.
+
+           MOVE WS-CK-REC-COUNT TO WS-RA-RECORD-COUNT.
+           CALL 'RUN-AUDIT' USING WS-EL-PROGRAM,
+               WS-RA-STATUS-CODE, WS-RA-RECORD-COUNT.
+
            STOP RUN.
      
        WRITE-DATA SECTION.
 
+       WRITE-DATA-05.
+
+      * LOOK FOR A CHECKPOINT LEFT BEHIND BY A PRIOR RUN THAT DID NOT
+      * REACH END OF FILE. WHEN NONE IS FOUND THIS IS A FRESH LOAD;
+      * WHEN ONE IS FOUND WE REOPEN THE MASTER AND REJECTS FILES FOR
+      * EXTEND AND SKIP THE ROWS ALREADY LOADED.
+
+           MOVE 0 TO WS-CK-SKIP-COUNT.
+           MOVE 0 TO WS-CK-REC-COUNT.
+           MOVE 'N' TO WS-CK-RESTART-SW.
+
+           MOVE 1 TO WS-CK-REL-KEY.
+           OPEN INPUT CUSTOMERS-CHECKPOINT.
+
+           IF WS-FS2 = 35
+               GO TO WRITE-DATA-10.
+
+           IF WS-FS2 NOT = ZEROS
+               DISPLAY 'ERROR OPENING CUSTOMERS-CHECKPOINT'
+               DISPLAY 'ERROR CODE IS : ', WS-FS2
+               MOVE 'WRITE-DATA-05' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS2
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO WRITE-DATA-99.
+
+           READ CUSTOMERS-CHECKPOINT INTO CUSTOMERS-CHECKPOINT-RECORD
+               INVALID KEY GO TO WRITE-DATA-09.
+
+           MOVE CK-RECORD-COUNT TO WS-CK-SKIP-COUNT.
+           MOVE CK-RECORD-COUNT TO WS-CK-REC-COUNT.
+
+           IF WS-CK-SKIP-COUNT > 0
+               MOVE 'Y' TO WS-CK-RESTART-SW.
+
+       WRITE-DATA-09.
+
+           CLOSE CUSTOMERS-CHECKPOINT.
+
        WRITE-DATA-10.
 
            OPEN INPUT CUSTOMERS-TXT.
 
-           IF WS-FS1 NOT = ZEROS THEN            
-               DISPLAY 'ERROR OPENING CUSTOMERS-TXT'          
+           IF WS-FS1 NOT = ZEROS THEN
+               DISPLAY 'ERROR OPENING CUSTOMERS-TXT'
                DISPLAY 'ERROR CODE IS : ', WS-FS1
+               MOVE 'WRITE-DATA-10' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS1
+               MOVE 'Y' TO WS-FATAL-SW
                GO TO WRITE-DATA-99.
 
-           OPEN OUTPUT CUSTOMERS.
+           IF CK-RESTART-RUN
+               OPEN I-O CUSTOMERS
+           ELSE
+               OPEN OUTPUT CUSTOMERS.
 
-           IF WS-FS1 NOT = ZEROS THEN            
-               DISPLAY 'ERROR OPENING CUSTOMERS'          
+           IF WS-FS1 NOT = ZEROS THEN
+               DISPLAY 'ERROR OPENING CUSTOMERS'
                DISPLAY 'ERROR CODE IS : ', WS-FS1
+               MOVE 'WRITE-DATA-10' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS1
+               MOVE 'Y' TO WS-FATAL-SW
                GO TO WRITE-DATA-91.
 
+           IF CK-RESTART-RUN
+               OPEN EXTEND CUSTOMERS-REJECTS
+           ELSE
+               OPEN OUTPUT CUSTOMERS-REJECTS.
+
+           IF WS-FS1 NOT = ZEROS THEN
+               DISPLAY 'ERROR OPENING CUSTOMERS-REJECTS'
+               DISPLAY 'ERROR CODE IS : ', WS-FS1
+               MOVE 'WRITE-DATA-10' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS1
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO WRITE-DATA-90.
+
+      * HOLD CUSTOMERS-CHECKPOINT OPEN FOR THE WHOLE LOAD INSTEAD OF
+      * REOPENING AND TRUNCATING IT FOR EVERY RECORD - ON AN EXTRACT OF
+      * TENS OF THOUSANDS OF ROWS THAT OPEN/CLOSE PAIR PER RECORD WAS
+      * THE MOST EXPENSIVE PART OF THE RUN. A FRESH LOAD FINDS NO
+      * RECORD 1 YET (STATUS 35 ON I-O) AND FALLS BACK TO OUTPUT TO
+      * CREATE IT; A RESTART FINDS RECORD 1 ALREADY THERE, SO EVERY
+      * CHECKPOINT UPDATE FROM HERE ON IS A REWRITE, NOT A WRITE
+
+           MOVE 1 TO WS-CK-REL-KEY.
+           OPEN I-O CUSTOMERS-CHECKPOINT.
+
+           IF WS-FS2 = 35
+               OPEN OUTPUT CUSTOMERS-CHECKPOINT
+               MOVE 'W' TO WS-CK-WRITE-SW
+           ELSE
+               MOVE 'R' TO WS-CK-WRITE-SW.
+
+           IF WS-FS2 NOT = ZEROS
+               DISPLAY 'ERROR OPENING CUSTOMERS-CHECKPOINT'
+               DISPLAY 'ERROR CODE IS : ', WS-FS2
+               MOVE 'WRITE-DATA-10' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS2
+               MOVE 'Y' TO WS-FATAL-SW
+               CLOSE CUSTOMERS-REJECTS
+               GO TO WRITE-DATA-90.
+
+           IF CK-RESTART-RUN
+               DISPLAY 'RESTARTING CUSTOMERS LOAD AFTER RECORD ',
+                   WS-CK-SKIP-COUNT
+               PERFORM WRITE-DATA-15
+                   WS-CK-SKIP-COUNT TIMES.
+
+      * WRITE-DATA-15 IS ONLY EVER MEANT TO RUN THE WS-CK-SKIP-COUNT
+      * TIMES JUST PERFORMED ABOVE (ZERO TIMES ON A FRESH LOAD). WITHOUT
+      * THIS GO TO, FALLING THROUGH THE PARAGRAPH BOUNDARY WOULD RUN
+      * WRITE-DATA-15 ONE MORE TIME UNCONDITIONALLY AND SILENTLY DISCARD
+      * THE NEXT CUSTOMERS-TXT RECORD ON EVERY RUN, RESTART OR NOT
+
+           GO TO WRITE-DATA-20.
+
+       WRITE-DATA-15.
+
+      * DISCARD A ROW ALREADY LOADED BY A PRIOR RUN WITHOUT
+      * REPROCESSING IT. REACHING END OF FILE HERE MEANS THE CHECKPOINT'S
+      * SKIP COUNT IS AHEAD OF WHAT CUSTOMERS-TXT ACTUALLY CONTAINS (A
+      * STALE OR CORRUPTED CHECKPOINT, OR THE EXTRACT SHRANK), SO THIS
+      * IS TREATED AS FATAL RATHER THAN FALLING INTO THE CLEAN-EOF PATH
+
+           READ CUSTOMERS-TXT
+               AT END
+                   DISPLAY 'CUSTOMERS-TXT ENDED BEFORE CHECKPOINT SKIP'
+                   DISPLAY 'COUNT WAS REACHED - CHECKPOINT MAY BE STALE'
+                   MOVE 'WRITE-DATA-15' TO WS-EL-PARAGRAPH
+                   CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                       WS-EL-PARAGRAPH, WS-FS1
+                   MOVE 'Y' TO WS-FATAL-SW
+                   CLOSE CUSTOMERS-CHECKPOINT
+                   CLOSE CUSTOMERS-REJECTS
+                   GO TO WRITE-DATA-90.
+
        WRITE-DATA-20.
 
-           READ CUSTOMERS-TXT INTO CUSTOMER-RECORD 
-               AT END GO TO WRITE-DATA-90.
-           
+      * VALIDATE EVERY INCOMING RECORD BEFORE IT IS ALLOWED INTO THE
+      * MASTER FILE; BAD ROWS ARE ROUTED TO CUSTOMERS-REJECTS INSTEAD
+      * OF POLLUTING CUSTOMERS OR ABENDING THE LOAD ON A DUPLICATE KEY
+
+           READ CUSTOMERS-TXT INTO CUSTOMER-RECORD
+               AT END GO TO WRITE-DATA-92.
+
+           SET CR-REASON-NONE TO TRUE.
+
+           IF CUSTOMER-NAME OF CUSTOMER-RECORD = SPACES
+               SET CR-REASON-BLANK-NAME TO TRUE.
+
+           IF CR-REASON-NONE
+               IF CUSTOMER-ID OF CUSTOMER-RECORD NOT NUMERIC
+               OR CUSTOMER-ID OF CUSTOMER-RECORD = 0
+                   SET CR-REASON-BAD-ID TO TRUE.
+
+           IF CR-REASON-NONE
+               IF CUSTOMER-PCD4 OF CUSTOMER-RECORD NOT NUMERIC
+                   SET CR-REASON-BAD-PCD4 TO TRUE.
+
+           IF NOT CR-REASON-NONE
+               GO TO WRITE-DATA-30.
+
            DISPLAY CUSTOMER-ID OF CUSTOMER-RECORD.
 
-           WRITE CUSTOMER-RECORD.
+           WRITE CUSTOMER-RECORD
+               INVALID KEY SET CR-REASON-DUP-KEY TO TRUE.
+
+           IF NOT CR-REASON-NONE
+               GO TO WRITE-DATA-30.
+
+           PERFORM WRITE-DATA-40.
+
+           GO TO WRITE-DATA-20.
+
+       WRITE-DATA-30.
+
+      * STAMP THE REJECT RECORD WITH THE REASON CODE SET ABOVE AND
+      * SEND THE ROW TO CUSTOMERS-REJECTS INSTEAD OF CUSTOMERS
+
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO CR-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO CR-CUSTOMER-NAME.
+           MOVE CUSTOMER-PCD4 OF CUSTOMER-RECORD TO CR-CUSTOMER-PCD4.
+           MOVE CUSTOMER-PCD3 OF CUSTOMER-RECORD TO CR-CUSTOMER-PCD3.
+           MOVE CUSTOMER-CITY OF CUSTOMER-RECORD TO CR-CUSTOMER-CITY.
+           MOVE CUSTOMER-DELIVERY-TIME OF CUSTOMER-RECORD
+               TO CR-CUSTOMER-DELIVERY-TIME.
+           WRITE CUSTOMER-REJECT-RECORD.
+
+           PERFORM WRITE-DATA-40.
 
            GO TO WRITE-DATA-20.
 
+       WRITE-DATA-40.
+
+      * ADVANCE AND PERSIST THE CHECKPOINT SO A RERUN AFTER AN ABEND
+      * RESUMES AFTER THE LAST RECORD SUCCESSFULLY PROCESSED INSTEAD
+      * OF RELOADING THE WHOLE EXTRACT
+
+           ADD 1 TO WS-CK-REC-COUNT.
+           MOVE WS-CK-REC-COUNT TO CK-RECORD-COUNT.
+
+           IF CK-NEEDS-WRITE
+               WRITE CUSTOMERS-CHECKPOINT-RECORD
+               MOVE 'R' TO WS-CK-WRITE-SW
+           ELSE
+               REWRITE CUSTOMERS-CHECKPOINT-RECORD.
+
+           IF WS-FS2 NOT = ZEROS
+               DISPLAY 'ERROR WRITING CUSTOMERS-CHECKPOINT'
+               DISPLAY 'ERROR CODE IS : ', WS-FS2
+               MOVE 'WRITE-DATA-40' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS2
+               MOVE 'Y' TO WS-FATAL-SW.
+
+       WRITE-DATA-92.
+
+      * THE LOAD REACHED END OF FILE CLEAN, SO THE CHECKPOINT IS RESET
+      * READY FOR THE NEXT EXTRACT
+
+           MOVE 0 TO CK-RECORD-COUNT.
+
+           IF CK-NEEDS-WRITE
+               WRITE CUSTOMERS-CHECKPOINT-RECORD
+           ELSE
+               REWRITE CUSTOMERS-CHECKPOINT-RECORD.
+
+           IF WS-FS2 NOT = ZEROS
+               DISPLAY 'ERROR WRITING CUSTOMERS-CHECKPOINT'
+               DISPLAY 'ERROR CODE IS : ', WS-FS2
+               MOVE 'WRITE-DATA-92' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS2
+               MOVE 'Y' TO WS-FATAL-SW.
+
+           CLOSE CUSTOMERS-CHECKPOINT.
+
+           CLOSE CUSTOMERS-REJECTS.
+
        WRITE-DATA-90.
 
            CLOSE CUSTOMERS.
@@ -132,10 +523,34 @@
 
        SHOW-DATA SECTION.
 
+      * THE CUSTOMER LISTING IS NOW A PAGINATED REPORT FILE INSTEAD OF
+      * A CONSOLE DISPLAY, WITH A RUN-DATE/PAGE-NUMBER HEADING EVERY
+      * WS-LINES-PER-PAGE LINES AND A FINAL RECORD-COUNT LINE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO WS-RUN-TIMESTAMP(1:8).
+           MOVE WS-RUN-TIME(1:6) TO WS-RUN-TIMESTAMP(9:6).
+
+           OPEN OUTPUT CUSTOMER-LISTING.
+
+           IF WS-FS2 NOT = ZEROS THEN
+               DISPLAY 'ERROR OPENING CUSTOMER-LISTING'
+               DISPLAY 'ERROR CODE IS : ', WS-FS2
+               MOVE 'SHOW-DATA' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS2
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO SHOW-DATA-99.
+
            OPEN INPUT CUSTOMERS.
 
+           MOVE 0 TO WS-PAGE-COUNT.
+           MOVE 0 TO WS-TOTAL-COUNT.
+           PERFORM SHOW-DATA-07.
+
            MOVE 1 TO CUSTOMER-ID OF CUSTOMER-RECORD.
-           START CUSTOMERS KEY 
+           START CUSTOMERS KEY
                GREATER THAN OR EQUAL TO CUSTOMER-ID OF CUSTOMER-RECORD
                INVALID KEY GO TO SHOW-DATA-80.
 
@@ -143,63 +558,187 @@
 
            READ CUSTOMERS NEXT RECORD INTO CUSTOMER-RECORD-FMT
                AT END GO TO SHOW-DATA-90.
-           DISPLAY CUSTOMER-RECORD-FMT.
-           
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM SHOW-DATA-07.
+
+           WRITE CL-PRINT-LINE FROM CUSTOMER-RECORD-FMT.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-TOTAL-COUNT.
+
            GO TO SHOW-DATA-10.
 
+       SHOW-DATA-07.
+
+      * PRINT THE HEADING AND RESET THE PER-PAGE LINE COUNT. THE RUN
+      * DATE/TIME STAMP COMES FROM THE SHARED DATE-FORMAT SUBPROGRAM SO
+      * THE LISTING STAMPS ITSELF THE SAME WAY EVERY OTHER JOB DOES
+
+           ADD 1 TO WS-PAGE-COUNT.
+           CALL 'DATE-FORMAT' USING WS-RUN-TIMESTAMP,
+               WS-RUN-FORMAT-CODE, CL-H-DATE.
+           MOVE WS-PAGE-COUNT TO CL-H-PAGE.
+           WRITE CL-PRINT-LINE FROM CL-HEADING-FMT.
+           MOVE 0 TO WS-LINE-COUNT.
+
        SHOW-DATA-80.
 
            DISPLAY "Invalid key.".
 
        SHOW-DATA-90.
 
+           MOVE WS-TOTAL-COUNT TO CL-F-COUNT.
+           WRITE CL-PRINT-LINE FROM CL-FOOTER-FMT.
+
            CLOSE CUSTOMERS.
+           CLOSE CUSTOMER-LISTING.
 
        SHOW-DATA-99.
 
-           EXIT. 
+           EXIT.
+
+       ZONE-SUMMARY SECTION.
+
+      * ZONE-SUMMARY STARTS ON THE CUSTOMER-PCD4 ALTERNATE KEY AND
+      * READS THROUGH EACH DUPLICATE GROUP IN TURN, PRINTING ONE LINE
+      * PER POSTAL-CODE ZONE WITH ITS CUSTOMER COUNT AND AVERAGE
+      * CUSTOMER-DELIVERY-TIME.
+
+           OPEN INPUT CUSTOMERS.
+
+           MOVE LOW-VALUES TO CUSTOMER-PCD4 OF CUSTOMER-RECORD.
+           START CUSTOMERS KEY
+               GREATER THAN OR EQUAL TO CUSTOMER-PCD4 OF CUSTOMER-RECORD
+               INVALID KEY GO TO ZONE-SUMMARY-80.
+
+           MOVE 'Y' TO WS-ZS-FIRST-SW.
+           MOVE 0 TO ZS-COUNT.
+           MOVE 0 TO ZS-TOTAL-TIME.
+
+       ZONE-SUMMARY-10.
+
+           READ CUSTOMERS NEXT RECORD
+               AT END GO TO ZONE-SUMMARY-80.
+
+           IF ZS-FIRST-SW
+               MOVE CUSTOMER-PCD4 OF CUSTOMER-RECORD TO ZS-PCD4
+               MOVE 'N' TO WS-ZS-FIRST-SW.
+
+           IF CUSTOMER-PCD4 OF CUSTOMER-RECORD NOT = ZS-PCD4
+               PERFORM ZONE-SUMMARY-50
+               MOVE CUSTOMER-PCD4 OF CUSTOMER-RECORD TO ZS-PCD4
+               MOVE 0 TO ZS-COUNT
+               MOVE 0 TO ZS-TOTAL-TIME.
+
+           ADD 1 TO ZS-COUNT.
+           ADD CUSTOMER-DELIVERY-TIME OF CUSTOMER-RECORD
+               TO ZS-TOTAL-TIME.
+
+           GO TO ZONE-SUMMARY-10.
+
+       ZONE-SUMMARY-50.
+
+      * PRINT THE TOTALS ACCUMULATED FOR THE ZONE JUST FINISHED
+
+           IF ZS-COUNT > 0
+               COMPUTE ZS-AVG-TIME = ZS-TOTAL-TIME / ZS-COUNT
+           ELSE
+               MOVE 0 TO ZS-AVG-TIME.
+
+           MOVE ZS-PCD4 TO ZS-FMT-PCD4.
+           MOVE ZS-COUNT TO ZS-FMT-COUNT.
+           MOVE ZS-AVG-TIME TO ZS-FMT-AVG.
+           DISPLAY ZONE-SUMMARY-FMT.
+
+       ZONE-SUMMARY-80.
+
+           IF ZS-NOT-FIRST-SW
+               PERFORM ZONE-SUMMARY-50.
+
+       ZONE-SUMMARY-90.
+
+           CLOSE CUSTOMERS.
+
+       ZONE-SUMMARY-99.
+
+           EXIT.
 
        UPDATE-DATA SECTION.
 
-           OPEN I-O CUSTOMERS.
+      * UPDATE-DATA APPLIES THE DISPATCH DELIVERY-TIME RULES HELD IN
+      * THE DELIVERY-ZONES CONTROL FILE AGAINST CUSTOMERS, MATCHING
+      * EACH ZONE TO ITS CUSTOMERS VIA THE CUSTOMER-PCD4 ALTERNATE KEY.
+      * OPERATIONS MAINTAIN DELIVERY-ZONES.TXT; NO RECOMPILE IS NEEDED
+      * TO ADD OR CHANGE A ZONE.
 
-           IF WS-FS1 NOT = ZEROS THEN            
-               DISPLAY 'ERROR OPENING FILENAME'          
-               DISPLAY 'ERROR CODE IS : ', 'CUSTOMERS''
-               GO TO UPDATE-DATA-99.
+           OPEN INPUT DELIVERY-ZONES.
 
-      * CLIENT-ID IS THE KEY FIELD
-           MOVE 1 TO CUSTOMER-ID OF CUSTOMER-RECORD.
+           IF WS-FS1 NOT = ZEROS THEN
+               DISPLAY 'ERROR OPENING DELIVERY-ZONES'
+               DISPLAY 'ERROR CODE IS : ', WS-FS1
+               MOVE 'UPDATE-DATA' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS1
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO UPDATE-DATA-99.
 
-      * SET THE FILE "POINTER" TO THE FIRST RECORD RESPECTING THE PREDICATE
+           OPEN I-O CUSTOMERS.
 
-           START CUSTOMERS KEY 
-               GREATER THAN OR EQUAL TO CUSTOMER-ID OF CUSTOMER-RECORD
-               INVALID KEY GO TO UPDATE-DATA-80.
+           IF WS-FS1 NOT = ZEROS THEN
+               DISPLAY 'ERROR OPENING CUSTOMERS'
+               DISPLAY 'ERROR CODE IS : ', WS-FS1
+               MOVE 'UPDATE-DATA' TO WS-EL-PARAGRAPH
+               CALL 'ERROR-LOG' USING WS-EL-PROGRAM,
+                   WS-EL-PARAGRAPH, WS-FS1
+               MOVE 'Y' TO WS-FATAL-SW
+               GO TO UPDATE-DATA-91.
 
-       UPDATE-DATA-10.
+       UPDATE-DATA-20.
 
-      * THE ORDER BY WHICH THE RECORDS ARE READ IS THE ORDER OF VALUES 
-      * IN THE KEY FIELD CUSTOMER-ID
+      * READ THE NEXT POSTAL-CODE / DELIVERY-TIME RULE FROM THE
+      * CONTROL FILE AND POSITION CUSTOMERS ON ITS FIRST DUPLICATE
 
-           READ CUSTOMERS NEXT RECORD 
+           READ DELIVERY-ZONES INTO DELIVERY-ZONE-RECORD
                AT END GO TO UPDATE-DATA-90.
 
-           IF CUSTOMER-PCD4 OF CUSTOMER-RECORD = 4475
-               MOVE 20 TO CUSTOMER-DELIVERY-TIME OF CUSTOMER-RECORD.
-               DISPLAY CUSTOMER-ID OF CUSTOMER-RECORD
-               REWRITE CUSTOMER-RECORD.
-           
-           GO TO UPDATE-DATA-10.
+           MOVE DZ-PCD4 TO CUSTOMER-PCD4 OF CUSTOMER-RECORD.
 
-       UPDATE-DATA-80.
+           START CUSTOMERS KEY
+               EQUAL CUSTOMER-PCD4 OF CUSTOMER-RECORD
+               INVALID KEY GO TO UPDATE-DATA-20.
 
-           DISPLAY "Invalid key.".
+       UPDATE-DATA-30.
+
+      * WALK EVERY CUSTOMER IN THE CURRENT ZONE'S DUPLICATE GROUP AND
+      * STAMP THE DELIVERY TIME FROM THE CONTROL FILE. END OF FILE HERE
+      * ONLY MEANS CUSTOMERS HAS NO MORE ROWS AT ALL, NOT THAT THIS
+      * ZONE'S GROUP IS EXHAUSTED, SO IT MUST GO BACK FOR THE NEXT RULE
+      * THE SAME WAY THE PCD4-MISMATCH CHECK BELOW DOES - OTHERWISE A
+      * RULE FOR THE HIGHEST CUSTOMER-PCD4 IN THE FILE (WHICH NEED NOT
+      * BE THE LAST RULE IN DELIVERY-ZONES.TXT) WOULD END THE WHOLE
+      * SECTION AND SILENTLY SKIP EVERY RULE AFTER IT
+
+           READ CUSTOMERS NEXT RECORD
+               AT END GO TO UPDATE-DATA-20.
+
+           IF CUSTOMER-PCD4 OF CUSTOMER-RECORD NOT = DZ-PCD4
+               GO TO UPDATE-DATA-20.
+
+           MOVE DZ-DELIVERY-TIME
+               TO CUSTOMER-DELIVERY-TIME OF CUSTOMER-RECORD.
+           DISPLAY CUSTOMER-ID OF CUSTOMER-RECORD.
+           REWRITE CUSTOMER-RECORD.
+
+           GO TO UPDATE-DATA-30.
 
        UPDATE-DATA-90.
 
            CLOSE CUSTOMERS.
 
+       UPDATE-DATA-91.
+
+           CLOSE DELIVERY-ZONES.
+
        UPDATE-DATA-99.
 
-           EXIT. 
+           EXIT.
