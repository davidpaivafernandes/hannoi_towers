@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. RUN-AUDIT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SHARED-RUN-AUDIT
+               ASSIGN TO "./files/RUN-AUDIT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SHARED-RUN-AUDIT LABEL RECORD IS STANDARD
+           DATA RECORD IS RA-RECORD.
+
+       01 RA-RECORD.
+           03 RA-PROGRAM-NAME          PIC X(08).
+           03 RA-SEP1                  PIC X(03).
+           03 RA-STATUS-CODE           PIC X(01).
+           03 RA-SEP2                  PIC X(03).
+           03 RA-RECORD-COUNT          PIC 9(07).
+           03 RA-SEP3                  PIC X(03).
+           03 RA-TIMESTAMP             PIC X(14).
+
+       WORKING-STORAGE SECTION.
+
+           77 WS-FS1                  PIC 9(02).
+
+           01 WS-TIMESTAMP.
+               03 WS-TS-DATE           PIC 9(08).
+               03 WS-TS-TIME           PIC 9(08).
+
+       LINKAGE SECTION.
+
+           01 LK-PROGRAM-NAME          PIC X(08).
+           01 LK-STATUS-CODE           PIC X(01).
+           01 LK-RECORD-COUNT          PIC 9(07).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-STATUS-CODE
+               LK-RECORD-COUNT.
+
+       MAIN SECTION.
+
+       MAIN-10.
+
+      * OPEN FOR EXTEND SO EVERY CALLING PROGRAM APPENDS TO THE SAME
+      * SHARED AUDIT TRAIL; THE FIRST CALL EVER MADE FINDS NO FILE
+      * (STATUS 35) AND CREATES IT INSTEAD
+
+           OPEN EXTEND SHARED-RUN-AUDIT.
+
+           IF WS-FS1 = 35
+               OPEN OUTPUT SHARED-RUN-AUDIT.
+
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+
+           MOVE LK-PROGRAM-NAME TO RA-PROGRAM-NAME.
+           MOVE " ! " TO RA-SEP1.
+           MOVE LK-STATUS-CODE TO RA-STATUS-CODE.
+           MOVE " ! " TO RA-SEP2.
+           MOVE LK-RECORD-COUNT TO RA-RECORD-COUNT.
+           MOVE " ! " TO RA-SEP3.
+           MOVE WS-TS-DATE TO RA-TIMESTAMP(1:8).
+           MOVE WS-TS-TIME(1:6) TO RA-TIMESTAMP(9:6).
+
+           WRITE RA-RECORD.
+
+           CLOSE SHARED-RUN-AUDIT.
+
+       MAIN-99.
+
+           GOBACK.
