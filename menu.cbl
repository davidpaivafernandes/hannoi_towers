@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. MENU-DRIVER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-VAR.
+           03 WS-CHOICE                PIC X(01).
+              88 WS-CHOICE-T1          VALUE '1'.
+              88 WS-CHOICE-POINT72     VALUE '2'.
+              88 WS-CHOICE-MOVE-CORR   VALUE '3'.
+              88 WS-CHOICE-QUIT        VALUE '0'.
+           03 WS-STEP-CMD              PIC X(40).
+
+       01 MENU-SCREEN-FMT.
+           03 FILLER PIC X(38) VALUE
+               "1 - CUSTOMER LOAD / UPDATE / LISTING".
+           03 FILLER PIC X(01) VALUE X"0A".
+           03 FILLER PIC X(38) VALUE
+               "2 - LEDGER POSTING".
+           03 FILLER PIC X(01) VALUE X"0A".
+           03 FILLER PIC X(38) VALUE
+               "3 - DATE/TIME CONVERSION DEMO".
+           03 FILLER PIC X(01) VALUE X"0A".
+           03 FILLER PIC X(38) VALUE
+               "0 - EXIT".
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       MAIN-10.
+
+      * A SINGLE FRONT END TYING THE THREE STANDALONE JOBS TOGETHER.
+      * EACH IS ITS OWN EXECUTABLE THAT ENDS WITH ITS OWN STOP RUN, SO
+      * THE MENU RUNS IT WITH CALL "SYSTEM" (A SEPARATE PROCESS) RATHER
+      * THAN A DIRECT COBOL CALL, WHICH WOULD END THE WHOLE MENU THE
+      * MOMENT THE CALLED PROGRAM HIT ITS OWN STOP RUN. CONTROL COMES
+      * BACK HERE THE INSTANT THAT PROCESS EXITS, SO WE JUST LOOP BACK
+      * TO THE MENU
+
+           DISPLAY MENU-SCREEN-FMT.
+           DISPLAY "OPCAO: ".
+           ACCEPT WS-CHOICE.
+
+           IF WS-CHOICE-T1
+               PERFORM RUN-T1
+               GO TO MAIN-10.
+
+           IF WS-CHOICE-POINT72
+               PERFORM RUN-POINT72
+               GO TO MAIN-10.
+
+           IF WS-CHOICE-MOVE-CORR
+               PERFORM RUN-MOVE-CORR
+               GO TO MAIN-10.
+
+           IF WS-CHOICE-QUIT
+               GO TO MAIN-99.
+
+           DISPLAY "OPCAO INVALIDA.".
+           GO TO MAIN-10.
+
+       MAIN-99.
+
+           STOP RUN.
+
+       RUN-T1 SECTION.
+
+       RUN-T1-05.
+
+           MOVE "./t1" TO WS-STEP-CMD.
+           CALL "SYSTEM" USING WS-STEP-CMD.
+
+       RUN-T1-99.
+
+           EXIT.
+
+       RUN-POINT72 SECTION.
+
+       RUN-POINT72-05.
+
+           MOVE "./point72" TO WS-STEP-CMD.
+           CALL "SYSTEM" USING WS-STEP-CMD.
+
+       RUN-POINT72-99.
+
+           EXIT.
+
+       RUN-MOVE-CORR SECTION.
+
+       RUN-MOVE-CORR-05.
+
+           MOVE "./move_corresponding" TO WS-STEP-CMD.
+           CALL "SYSTEM" USING WS-STEP-CMD.
+
+       RUN-MOVE-CORR-99.
+
+           EXIT.
