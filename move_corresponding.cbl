@@ -7,8 +7,14 @@
 
            WORKING-STORAGE SECTION.
 
-           77 DATE-TIME-YMD-RAW PIC X(14).
-		   
+           01 DATE-TIME-YMD-RAW.
+              03  YEAR          PIC 9(4).
+              03  MONTH         PIC 9(2).
+              03  DAYX          PIC 9(2).
+              03  HOUR          PIC 9(2).
+              03  MINUTE        PIC 9(2).
+              03  SECOND        PIC 9(2).
+
 		   01 DATE-TIME.
 		      03  YEAR          PIC 9(4).
 		      03  MONTH         PIC 9(2).
@@ -56,42 +62,59 @@
 			  03  FILLER        PIC X(1) VALUE ":".
 			  03  SECOND        PIC 9(2).
 
-		   77 BLANK-SCREEN      PIC X(1920) VALUE SPACES.               ;)
-		   77 NATUREZA          PIC X.
-           
+		   77 WS-SYS-DATE       PIC 9(08).
+		   77 WS-SYS-TIME       PIC 9(08).
+		   77 BLANK-SCREEN      PIC X(1920) VALUE SPACES.
+
+           01 WS-ERROR-LOG-VAR.
+               03 WS-EL-PROGRAM      PIC X(08) VALUE "MOVECORR".
+
+           77 WS-RA-STATUS-CODE  PIC X(01).
+           77 WS-RA-RECORD-COUNT PIC 9(07).
+
        PROCEDURE DIVISION.
-           
+
        MAIN SECTION.
-       
+
        MAIN-10.
 
+      * PULL THE RAW YYYYMMDDHHMMSS TIMESTAMP OFF THE SYSTEM CLOCK AND
+      * FAN IT OUT, VIA MOVE CORRESPONDING, INTO EACH OF THE REGIONAL
+      * DATE/TIME LAYOUTS. THIS IS THE WHOLE POINT OF THE PROGRAM.
+
            DISPLAY BLANK-SCREEN.
-		   
-           DISPLAY 'Introduza natureza do movimento. F para terminar: '.
-           ACCEPT NATUREZA.
 
-           IF NATUREZA = 'F'
-              GO TO MAIN-99.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-TIME FROM TIME.
 
-           DISPLAY 'Introduza valor:'.
-           ACCEPT VALOR.
+           MOVE WS-SYS-DATE(1:4) TO YEAR   OF DATE-TIME-YMD-RAW.
+           MOVE WS-SYS-DATE(5:2) TO MONTH  OF DATE-TIME-YMD-RAW.
+           MOVE WS-SYS-DATE(7:2) TO DAYX   OF DATE-TIME-YMD-RAW.
+           MOVE WS-SYS-TIME(1:2) TO HOUR   OF DATE-TIME-YMD-RAW.
+           MOVE WS-SYS-TIME(3:2) TO MINUTE OF DATE-TIME-YMD-RAW.
+           MOVE WS-SYS-TIME(5:2) TO SECOND OF DATE-TIME-YMD-RAW.
 
-           IF NATUREZA = 'C'
-      *890123456789012345678901234567890123456789012345678901234567890123
-      *                                                                 |
-      *                                                                 V
-                                              ADD VALOR TO TOTAL-CREDITO.      PONTO NA COLUNA 73
+           MOVE CORRESPONDING DATE-TIME-YMD-RAW TO DATE-TIME.
 
-           IF NATUREZA = 'D'
-              ADD VALOR TO TOTAL-DEBITO.
-           
-           GO TO MAIN-10.
+           MOVE CORRESPONDING DATE-TIME TO DATE-TIME-US.
+           MOVE CORRESPONDING DATE-TIME TO DATE-TIME-EU.
+           MOVE CORRESPONDING DATE-TIME TO DATE-TIME-PT.
+
+           DISPLAY "US: ", DATE-TIME-US.
+           DISPLAY "EU: ", DATE-TIME-EU.
+           DISPLAY "PT: ", DATE-TIME-PT.
 
        MAIN-99.
 
-           DISPLAY "Totais:".
-           DISPLAY "   Crédito: ", TOTAL-CREDITO.
-           DISPLAY "    Débito: ", TOTAL-DEBITO.
+      * LEAVE A RECORD IN THE SHARED RUN-AUDIT TRAIL LIKE T1 AND
+      * POINT72 DO, SO OPERATIONS CAN SEE THIS PROGRAM RAN TOO. THERE
+      * ARE NO RECORDS OR TRANSACTIONS OF ITS OWN TO COUNT, SO THE
+      * RECORD COUNT GOES OUT AS ZERO AND THE STATUS IS ALWAYS 'S' -
+      * THIS DEMO HAS NO FILE I/O AND SO NO WAY TO FAIL
+
+           MOVE 'S' TO WS-RA-STATUS-CODE.
+           MOVE 0 TO WS-RA-RECORD-COUNT.
+           CALL 'RUN-AUDIT' USING WS-EL-PROGRAM, WS-RA-STATUS-CODE,
+               WS-RA-RECORD-COUNT.
 
            STOP RUN.
-     
\ No newline at end of file
